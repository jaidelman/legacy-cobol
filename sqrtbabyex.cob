@@ -2,6 +2,40 @@
 *> Joshua Aidelman
 *> 1000139
 *> jaidelma@uoguelph.ca
+*>
+*> Modification history
+*> 2026-08-09 JA  Added batch input deck (INPUT-CARD-FILE), falling
+*>                back to the original ACCEPT prompt when no input
+*>                file is supplied.
+*> 2026-08-09 JA  Added REPORT-FILE as a permanent audit copy of every
+*>                run, with a run date/run number header.
+*> 2026-08-09 JA  Added run totals (success/error/range-reject/abort)
+*>                printed as a trailer before STOP RUN.
+*> 2026-08-09 JA  IN-DIFF is now taken from the input record or a run
+*>                parameter instead of a hardcoded 0.001 literal.
+*> 2026-08-09 JA  Added a safe-range check ahead of the extfunction
+*>                CALL, with its own rejection message.
+*> 2026-08-09 JA  Added checkpoint/restart support for batch decks.
+*> 2026-08-09 JA  Added an optional comma-delimited export of results.
+*> 2026-08-09 JA  Replaced the flat DIFF/Z/K/X/Y/TEMP scratch vars with
+*>                the EXTFLINK copybook shared with extfunction, so
+*>                iteration count and final diff come back with Y.
+*> 2026-08-09 JA  Added an optional imaginary-result mode for negative
+*>                input instead of always rejecting it.
+*> 2026-08-09 JA  Added a historical run statistics file for trend
+*>                reporting (see the companion SQRTTRND program).
+*> 2026-08-09 JA  Iteration detail line no longer overprints the
+*>                result line on STANDARD-OUTPUT.
+*> 2026-08-09 JA  SQRT-TOLERANCE is now validated before use; a
+*>                malformed value falls back to DEFAULT-TOLERANCE
+*>                with a warning instead of silently miscalculating.
+*> 2026-08-09 JA  A named batch input file that fails to open now
+*>                aborts the run with a message instead of silently
+*>                falling back to the interactive prompt.
+*> 2026-08-09 JA  Restart point now defaults from the control file's
+*>                last checkpoint when SQRT-RESTART-RECNO isn't set.
+*> 2026-08-09 JA  Summary trailer now reports records skipped on a
+*>                restarted run so the totals reconcile.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SQRT.
@@ -9,6 +43,36 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+
+    *> Batch input deck of IN-CARD records; ASSIGN TO a data-name so
+    *> the file name can be supplied at run time (see SQRT-INPUT-FILE
+    *> below). Left at SPACES, SQRT falls back to the ACCEPT prompt.
+    SELECT INPUT-CARD-FILE ASSIGN TO DYNAMIC IN-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS IN-FILE-STATUS.
+
+    *> Permanent audit copy of every run's report; appended to, not
+    *> truncated, so the sign-off file keeps its full history.
+    SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+
+    *> Optional comma-delimited export of results for spreadsheet use.
+    SELECT CSV-FILE ASSIGN TO DYNAMIC CSV-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CSV-FILE-STATUS.
+
+    *> Small control file holding the run sequence number and the
+    *> last checkpointed input record number.
+    SELECT CONTROL-FILE ASSIGN TO DYNAMIC CONTROL-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONTROL-FILE-STATUS.
+
+    *> Historical run statistics, one record appended per run.
+    SELECT STATISTICS-FILE ASSIGN TO DYNAMIC STATISTICS-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS STATISTICS-FILE-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 
@@ -16,15 +80,127 @@ FILE SECTION.
 FD STANDARD-OUTPUT.
     01 OUT-LINE  PICTURE X(80).
 
+*> One IN-CARD record per line of the batch deck.
+FD INPUT-CARD-FILE.
+    01 IN-CARD-REC PICTURE X(80).
+
+*> One 80-byte report line per record written.
+FD REPORT-FILE.
+    01 RPT-LINE PICTURE X(80).
+
+*> One comma-delimited result per record written.
+FD CSV-FILE.
+    01 CSV-LINE.
+       02 CSV-Z       PICTURE -(11)9.9(6).
+       02 CSV-SEP-1   PICTURE X(01).
+       02 CSV-Y       PICTURE Z(11)9.9(6).
+       02 CSV-FILL-1  PICTURE X(41).
+
+*> Control record: last run number assigned, last input record
+*> number successfully checkpointed, and the batch file that checkpoint
+*> belongs to. The checkpoint is only meaningful for the batch deck
+*> that wrote it, so it only becomes the next run's restart point when
+*> that run names the same file and doesn't set SQRT-RESTART-RECNO
+*> itself; an interactive run leaves a standing checkpoint untouched.
+FD CONTROL-FILE.
+    01 CONTROL-REC.
+       02 CTL-RUN-SEQ-NO       PICTURE 9(06).
+       02 CTL-FILL-1           PICTURE X(01).
+       02 CTL-CHECKPOINT-RECNO PICTURE 9(08).
+       02 CTL-FILL-2           PICTURE X(01).
+       02 CTL-CHECKPOINT-FILE  PICTURE X(40).
+       02 CTL-FILL-3           PICTURE X(24).
+
+*> One STAT-REC per run, appended to build a convergence trend.
+FD STATISTICS-FILE.
+    COPY "STATREC.cpy".
+
 WORKING-STORAGE SECTION.
 
-*> Variables for the sqrt calculation
-77 DIFF PICTURE V9(5).
-77 Z    PICTURE 9(11)V9(6).
-77 K    PICTURE S9999.
-77 X    PICTURE 9(11)V9(6).
-77 Y    PICTURE 9(11)V9(6).
-77 TEMP PICTURE 9(11)V9(6).
+*> Run parameters, taken from the environment so the job can be
+*> tailored without touching the source. All optional; blank/zero
+*> means "use the built-in default".
+01 IN-FILENAME         PICTURE X(100) VALUE SPACES.
+01 REPORT-FILENAME     PICTURE X(100) VALUE 'SQRTRPT.TXT'.
+01 CSV-FILENAME        PICTURE X(100) VALUE 'SQRTRES.CSV'.
+01 CONTROL-FILENAME    PICTURE X(100) VALUE 'SQRTCTL.DAT'.
+01 STATISTICS-FILENAME PICTURE X(100) VALUE 'SQRTSTAT.DAT'.
+
+*> Holds STATISTICS-FILENAME's built-in default while SQRT-STATS-FILE
+*> is being read, the same way SQRTTRND preserves its own default; the
+*> two programs read the same environment variable so they stay
+*> pointed at the same historical statistics file.
+01 DEFAULT-STATS-FILENAME PICTURE X(100) VALUE SPACES.
+01 CSV-MODE-PARM       PICTURE X(01) VALUE SPACE.
+01 IMAGINARY-MODE-PARM PICTURE X(01) VALUE SPACE.
+01 RESTART-PARM        PICTURE X(08) VALUE SPACES.
+
+*> SQRT-TOLERANCE is reinterpreted in place as a V9(05) fraction via
+*> TOLERANCE-PARM-V below, so the environment variable must be exactly
+*> five numeric digits, zero-padded on the left (e.g. 00100 = 0.00100).
+*> ACCEPT FROM ENVIRONMENT left-justifies and trailing-space-pads a
+*> shorter value instead of zero-padding it, which would reinterpret
+*> as the wrong magnitude; IS NUMERIC catches a short or non-digit
+*> value (trailing spaces fail the test) so INITIALIZE-RUN can reject
+*> it instead of silently running with the wrong tolerance.
+01 TOLERANCE-PARM      PICTURE X(05) VALUE SPACES.
+01 TOLERANCE-PARM-V    REDEFINES TOLERANCE-PARM PICTURE V9(05).
+
+01 IN-FILE-STATUS         PICTURE X(02) VALUE SPACES.
+01 REPORT-FILE-STATUS     PICTURE X(02) VALUE SPACES.
+01 CSV-FILE-STATUS        PICTURE X(02) VALUE SPACES.
+01 CONTROL-FILE-STATUS    PICTURE X(02) VALUE SPACES.
+01 STATISTICS-FILE-STATUS PICTURE X(02) VALUE SPACES.
+
+*> Run-mode switches
+01 BATCH-MODE-SW PICTURE X(01) VALUE 'N'.
+   88 BATCH-MODE-ON  VALUE 'Y'.
+01 CSV-MODE-SW   PICTURE X(01) VALUE 'N'.
+   88 CSV-MODE-ON    VALUE 'Y'.
+01 IMAGINARY-MODE-SW PICTURE X(01) VALUE 'N'.
+   88 IMAGINARY-MODE-ON VALUE 'Y'.
+01 END-OF-INPUT-SW PICTURE X(01) VALUE 'N'.
+   88 END-OF-INPUT VALUE 'Y'.
+01 BAD-TOLERANCE-SW PICTURE X(01) VALUE 'N'.
+   88 BAD-TOLERANCE-PARM VALUE 'Y'.
+
+*> Convergence tolerance
+01 DEFAULT-TOLERANCE PICTURE V9(5) VALUE 0.001.
+01 RUN-TOLERANCE     PICTURE V9(5) VALUE ZERO.
+
+*> Range check ahead of the extfunction CALL. This is a business
+*> ceiling on how large a value this shop considers worth checking, not
+*> a guard against EXTF-X/EXTF-Y overflow: the Newton's-method
+*> iteration in extfunction.cob starts at EXTF-Z and never produces a
+*> value larger than EXTF-Z itself, so a legal IN-Z can never overflow
+*> EXTF-Z's own 9(11)V9(6) field regardless of where this is set.
+01 MAX-SAFE-Z PICTURE 9(11)V9(6) VALUE 9000000000.000000.
+
+*> Restart/checkpoint control fields for long batch decks.
+01 RESTART-RECNO         PICTURE 9(08) VALUE ZERO.
+01 CHECKPOINT-INTERVAL   PICTURE 9(04) VALUE 10.
+01 CHECKPOINT-DUE-COUNT  PICTURE 9(04) VALUE ZERO.
+
+*> The checkpoint position/filename read back from the control file at
+*> start of run, carried forward unchanged by WRITE-CONTROL-FILE on any
+*> run that isn't itself checkpointing a batch deck, so an interactive
+*> run (or a run against a different file) can't clobber another
+*> batch deck's standing checkpoint.
+01 SAVED-CHECKPOINT-RECNO PICTURE 9(08) VALUE ZERO.
+01 SAVED-CHECKPOINT-FILE  PICTURE X(40) VALUE SPACES.
+
+*> Run identity and running totals, carried into the report header,
+*> the summary trailer, and the historical statistics record.
+01 RUN-DATE       PICTURE X(08) VALUE SPACES.
+01 RUN-SEQ-NO     PICTURE 9(06) VALUE ZERO.
+01 RECORD-COUNT   PICTURE 9(07) VALUE ZERO.
+01 SUCCESS-COUNT  PICTURE 9(07) VALUE ZERO.
+01 ERROR-COUNT    PICTURE 9(07) VALUE ZERO.
+01 RANGE-COUNT    PICTURE 9(07) VALUE ZERO.
+01 ABORT-COUNT    PICTURE 9(07) VALUE ZERO.
+01 SKIPPED-COUNT  PICTURE 9(07) VALUE ZERO.
+01 ITERATION-TOTAL PICTURE 9(09) VALUE ZERO.
+01 AVERAGE-ITERATIONS PICTURE 9(04)V9(02) VALUE ZERO.
 
 *> Variable to store the input
 01 IN-CARD.
@@ -32,6 +208,9 @@ WORKING-STORAGE SECTION.
    02 IN-DIFF  PICTURE V9(5).
    02 FILLER   PICTURE X(58).
 
+*> LINKAGE record shared with extfunction
+COPY "EXTFLINK.cpy".
+
 *> Line formats to be printed
 
 *> Print Title
@@ -44,6 +223,17 @@ WORKING-STORAGE SECTION.
    02 FILLER PICTURE X(44) VALUE
       '--------------------------------------------'.
 
+*> Run date / run number header, printed on STANDARD-OUTPUT and the
+*> report file so each run's entries in the permanent audit copy can
+*> be told apart from the last.
+01 HEADER2-LINE.
+   02 FILLER       PICTURE X(9)  VALUE SPACES.
+   02 FILLER       PICTURE X(9)  VALUE 'RUN DATE '.
+   02 HDR-RUN-DATE PICTURE X(8).
+   02 FILLER       PICTURE X(10) VALUE '   RUN NO '.
+   02 HDR-RUN-SEQ  PICTURE Z(5)9.
+   02 FILLER       PICTURE X(38) VALUE SPACES.
+
 *> Print line to ask user for input
 01 INPUT-LINE.
    02 FILLER PICTURE X(37) VALUE 'Please enter any number or 0 to exit:'.
@@ -56,45 +246,489 @@ WORKING-STORAGE SECTION.
    02 FILLER PICTURE X(4) VALUE ' is '.
    02 OUT-Y  PICTURE Z(11)9.9(6).
 
+*> Iteration count / diff achieved, printed as a detail line right
+*> after PRINT-LINE so the existing report columns stay untouched.
+01 ITER-LINE.
+   02 FILLER       PICTURE X(16) VALUE '    computed in '.
+   02 OUT-ITER     PICTURE ZZ9.
+   02 FILLER       PICTURE X(27) VALUE ' iterations, diff achieved '.
+   02 OUT-ACH-DIFF PICTURE .9(6).
+   02 FILLER       PICTURE X(27) VALUE SPACES.
+
+*> Print negative input as an imaginary result, when imaginary mode
+*> is on, instead of always rejecting it.
+01 IMAG-LINE.
+   02 FILLER     PICTURE X(19) VALUE 'The square root of '.
+   02 OUT-NEG-Z  PICTURE -(10)9.9(6).
+   02 FILLER     PICTURE X(4) VALUE ' is '.
+   02 OUT-IMAG-Y PICTURE Z(11)9.9(6).
+   02 FILLER     PICTURE X(1) VALUE 'i'.
+   02 FILLER     PICTURE X(19) VALUE SPACES.
+
 *> Print if there is an error
 01 ERROR-MESS.
    02 OT-Z   PICTURE -(11)9.9(6).
    02 FILLER PICTURE X(55) VALUE ' is not a valid number. Please enter a positive number '.
 
+*> Print if IN-Z is outside the range extfunction can safely work in.
+01 RANGE-MESS.
+   02 OTR-Z  PICTURE -(11)9.9(6).
+   02 FILLER PICTURE X(58) VALUE
+      ' is outside the safe range for this check and was rejected'.
 
-*> Print if there are too many iterations
+*> Print if there are too many iterations. Signed the same as OT-Z/
+*> OTR-Z above so an aborted imaginary-mode (negative) input doesn't
+*> lose its sign here the way an unsigned edited field would.
 01 ABORT-MESS.
    02 FILLER PICTURE X VALUE SPACE.
-   02 OUTP-Z PICTURE Z(11)9.9(6).
+   02 OUTP-Z PICTURE -(11)9.9(6).
    02 FILLER PICTURE X(37) VALUE
       '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
 
+*> Print if SQRT-TOLERANCE was supplied but isn't exactly five numeric
+*> digits; the run falls back to DEFAULT-TOLERANCE instead of guessing.
+01 BAD-TOLERANCE-MESS.
+   02 FILLER PICTURE X(01) VALUE SPACE.
+   02 FILLER PICTURE X(75) VALUE
+      'SQRT-TOLERANCE MUST BE 5 NUMERIC DIGITS, ZERO-PADDED; IGNORED, DEFAULT USED'.
+   02 FILLER PICTURE X(04) VALUE SPACES.
+
+*> Print if a batch input file was named but could not be opened.
+01 BATCH-OPEN-MESS.
+   02 FILLER               PICTURE X(01) VALUE SPACE.
+   02 FILLER               PICTURE X(11) VALUE 'BATCH FILE '.
+   02 ABORT-OPEN-FILENAME  PICTURE X(30).
+   02 FILLER               PICTURE X(29) VALUE ' COULD NOT BE OPENED, STATUS='.
+   02 ABORT-OPEN-STATUS    PICTURE X(02).
+   02 FILLER               PICTURE X(07) VALUE SPACES.
+
+*> Restart/checkpoint audit lines.
+01 RESTART-MESS.
+   02 FILLER PICTURE X(33) VALUE 'RESUMING AFTER RESTART AT RECORD '.
+   02 MESS-RESTART-RECNO PICTURE Z(7)9.
+   02 FILLER PICTURE X(39) VALUE SPACES.
+
+01 CHECKPOINT-MESS.
+   02 FILLER PICTURE X(29) VALUE 'CHECKPOINT WRITTEN AT RECORD '.
+   02 MESS-CHECKPOINT-RECNO PICTURE Z(7)9.
+   02 FILLER PICTURE X(43) VALUE SPACES.
+
+*> Run totals trailer, printed before STOP RUN. SUM-SKIPPED accounts
+*> for records counted into SUM-RECORDS but never validated/calculated
+*> because they fell before a restart point, so RECS= always equals
+*> OK= + ERR= + RNG= + ABRT= + SKIP=.
+01 SUMMARY-LINE.
+   02 FILLER      PICTURE X(01) VALUE SPACE.
+   02 FILLER      PICTURE X(05) VALUE 'RECS='.
+   02 SUM-RECORDS PICTURE Z(6)9.
+   02 FILLER      PICTURE X(04) VALUE ' OK='.
+   02 SUM-SUCCESS PICTURE Z(6)9.
+   02 FILLER      PICTURE X(05) VALUE ' ERR='.
+   02 SUM-ERRORS  PICTURE Z(6)9.
+   02 FILLER      PICTURE X(05) VALUE ' RNG='.
+   02 SUM-RANGE   PICTURE Z(6)9.
+   02 FILLER      PICTURE X(06) VALUE ' ABRT='.
+   02 SUM-ABORTS  PICTURE Z(6)9.
+   02 FILLER      PICTURE X(05) VALUE ' SKP='.
+   02 SUM-SKIPPED PICTURE Z(6)9.
+   02 FILLER      PICTURE X(07) VALUE SPACES.
+
 *> Start procedure
 PROCEDURE DIVISION.
+    PERFORM INITIALIZE-RUN THRU END-INITIALIZE-RUN.
+    PERFORM READLINE THRU END-READLINE.
+    PERFORM TERMINATE-RUN THRU END-TERMINATE-RUN.
+    STOP RUN.
+
+*> Pick up run parameters, open the files this run needs, and print
+*> the report header.
+INITIALIZE-RUN.
+    ACCEPT IN-FILENAME FROM ENVIRONMENT "SQRT-INPUT-FILE".
+    ACCEPT CSV-MODE-PARM FROM ENVIRONMENT "SQRT-CSV-MODE".
+    ACCEPT IMAGINARY-MODE-PARM FROM ENVIRONMENT "SQRT-IMAGINARY".
+    ACCEPT RESTART-PARM FROM ENVIRONMENT "SQRT-RESTART-RECNO".
+    ACCEPT TOLERANCE-PARM FROM ENVIRONMENT "SQRT-TOLERANCE".
+    MOVE STATISTICS-FILENAME TO DEFAULT-STATS-FILENAME.
+    ACCEPT STATISTICS-FILENAME FROM ENVIRONMENT "SQRT-STATS-FILE"
+        ON EXCEPTION
+            MOVE DEFAULT-STATS-FILENAME TO STATISTICS-FILENAME
+    END-ACCEPT.
+    ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+    IF CSV-MODE-PARM IS EQUAL TO 'Y'
+        SET CSV-MODE-ON TO TRUE
+    END-IF.
+    IF IMAGINARY-MODE-PARM IS EQUAL TO 'Y'
+        SET IMAGINARY-MODE-ON TO TRUE
+    END-IF.
+    IF RESTART-PARM IS NOT EQUAL TO SPACES
+        MOVE RESTART-PARM TO RESTART-RECNO
+    END-IF.
+    IF TOLERANCE-PARM IS NOT EQUAL TO SPACES
+        IF TOLERANCE-PARM IS NUMERIC
+            MOVE TOLERANCE-PARM-V TO RUN-TOLERANCE
+        ELSE
+            SET BAD-TOLERANCE-PARM TO TRUE
+        END-IF
+    END-IF.
+
     OPEN OUTPUT STANDARD-OUTPUT.
+    OPEN EXTEND REPORT-FILE.
+    IF REPORT-FILE-STATUS IS EQUAL TO '35'
+        OPEN OUTPUT REPORT-FILE
+    END-IF.
+    IF CSV-MODE-ON
+        OPEN OUTPUT CSV-FILE
+    END-IF.
+
+    IF IN-FILENAME IS NOT EQUAL TO SPACES
+        OPEN INPUT INPUT-CARD-FILE
+        IF IN-FILE-STATUS IS EQUAL TO '00'
+            SET BATCH-MODE-ON TO TRUE
+        ELSE
+            PERFORM ABORT-BATCH-OPEN THRU END-ABORT-BATCH-OPEN
+        END-IF
+    END-IF.
+
+    PERFORM READ-CONTROL-FILE THRU END-READ-CONTROL-FILE.
+    ADD 1 TO RUN-SEQ-NO.
+
+    MOVE RUN-DATE TO HDR-RUN-DATE.
+    MOVE RUN-SEQ-NO TO HDR-RUN-SEQ.
     WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
     WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+    WRITE OUT-LINE FROM HEADER2-LINE AFTER ADVANCING 1 LINE.
+    MOVE TITLE-LINE TO RPT-LINE.  WRITE RPT-LINE.
+    MOVE UNDER-LINE TO RPT-LINE.  WRITE RPT-LINE.
+    MOVE HEADER2-LINE TO RPT-LINE. WRITE RPT-LINE.
+
+    IF BAD-TOLERANCE-PARM
+        WRITE OUT-LINE FROM BAD-TOLERANCE-MESS AFTER ADVANCING 1 LINE
+        MOVE BAD-TOLERANCE-MESS TO RPT-LINE
+        WRITE RPT-LINE
+    END-IF.
+
+    IF BATCH-MODE-ON AND RESTART-RECNO IS GREATER THAN ZERO
+        MOVE RESTART-RECNO TO MESS-RESTART-RECNO
+        WRITE OUT-LINE FROM RESTART-MESS AFTER ADVANCING 1 LINE
+        MOVE RESTART-MESS TO RPT-LINE
+        WRITE RPT-LINE
+    END-IF.
+END-INITIALIZE-RUN. EXIT.
+
+*> A batch input file was named but couldn't be opened (bad path,
+*> permissions, not staged yet). Fail loudly here instead of falling
+*> through to the interactive ACCEPT prompt, which would leave an
+*> unattended job hanging on a terminal that isn't there.
+ABORT-BATCH-OPEN.
+    MOVE IN-FILENAME(1:30) TO ABORT-OPEN-FILENAME.
+    MOVE IN-FILE-STATUS TO ABORT-OPEN-STATUS.
+    WRITE OUT-LINE FROM BATCH-OPEN-MESS AFTER ADVANCING 1 LINE.
+    MOVE BATCH-OPEN-MESS TO RPT-LINE.
+    WRITE RPT-LINE.
+    CLOSE STANDARD-OUTPUT.
+    CLOSE REPORT-FILE.
+    IF CSV-MODE-ON
+        CLOSE CSV-FILE
+    END-IF.
+    STOP RUN.
+END-ABORT-BATCH-OPEN. EXIT.
 
-*> This function loops and asks the user to input a number, then approximates it's square root if it's a valid number
+*> Load the run sequence number and last checkpoint from the control
+*> file written by the previous run, if any. The checkpoint position
+*> and the batch file it belongs to are kept in SAVED-CHECKPOINT-RECNO
+*> / SAVED-CHECKPOINT-FILE so WRITE-CONTROL-FILE can carry them forward
+*> unchanged on a run that isn't itself checkpointing that same deck.
+*> When this run is against that same batch file and the operator
+*> didn't supply an explicit SQRT-RESTART-RECNO, the last checkpointed
+*> record number becomes the restart point, so resuming an aborted
+*> batch deck doesn't require hand-transcribing the last CHECKPOINT
+*> WRITTEN AT RECORD line.
+READ-CONTROL-FILE.
+    MOVE ZERO TO RUN-SEQ-NO.
+    OPEN INPUT CONTROL-FILE.
+    IF CONTROL-FILE-STATUS IS EQUAL TO '00'
+        READ CONTROL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CTL-RUN-SEQ-NO TO RUN-SEQ-NO
+                MOVE CTL-CHECKPOINT-RECNO TO SAVED-CHECKPOINT-RECNO
+                MOVE CTL-CHECKPOINT-FILE TO SAVED-CHECKPOINT-FILE
+                IF BATCH-MODE-ON
+                    AND RESTART-RECNO IS EQUAL TO ZERO
+                    AND CTL-CHECKPOINT-FILE IS EQUAL TO IN-FILENAME(1:40)
+                    MOVE CTL-CHECKPOINT-RECNO TO RESTART-RECNO
+                END-IF
+        END-READ
+        CLOSE CONTROL-FILE
+    END-IF.
+END-READ-CONTROL-FILE. EXIT.
+
+*> Rewrite the (single-record) control file with the current run
+*> number and checkpoint position. Re-opening OUTPUT each time keeps
+*> this safe on organizations this shop doesn't run INDEXED/RELATIVE
+*> files on. Only a batch run checkpointing its own deck updates the
+*> checkpoint fields; any other run (interactive, or batch against a
+*> different file) writes the standing checkpoint back unchanged so it
+*> doesn't clobber a deck it has nothing to do with.
+WRITE-CONTROL-FILE.
+    OPEN OUTPUT CONTROL-FILE.
+    INITIALIZE CONTROL-REC.
+    MOVE RUN-SEQ-NO TO CTL-RUN-SEQ-NO.
+    IF BATCH-MODE-ON
+        MOVE RECORD-COUNT TO CTL-CHECKPOINT-RECNO
+        MOVE IN-FILENAME(1:40) TO CTL-CHECKPOINT-FILE
+    ELSE
+        MOVE SAVED-CHECKPOINT-RECNO TO CTL-CHECKPOINT-RECNO
+        MOVE SAVED-CHECKPOINT-FILE TO CTL-CHECKPOINT-FILE
+    END-IF.
+    WRITE CONTROL-REC.
+    CLOSE CONTROL-FILE.
+END-WRITE-CONTROL-FILE. EXIT.
+
+*> This function loops and asks the user to input a number (or reads
+*> the batch deck, when supplied), then approximates its square root
+*> if it's a valid number.
 READLINE.
-    COMPUTE IN-DIFF = 0.001.
-    COMPUTE IN-Z = 1.
-    PERFORM WITH TEST BEFORE UNTIL IN-Z = 0
-      WRITE OUT-LINE FROM INPUT-LINE AFTER ADVANCING 1 LINE
-      ACCEPT IN-Z
-      IF IN-Z IS NOT GREATER THAN ZERO THEN
-        *> If equal to 0, exit program
-        IF IN-Z IS EQUAL TO 0
-          STOP RUN
-        *> If negative number, tell user invalid input
+    PERFORM PROCESS-ONE-RECORD THRU END-PROCESS-ONE-RECORD
+        UNTIL END-OF-INPUT.
+END-READLINE. EXIT.
+
+*> Obtain one record (batch file or ACCEPT), skip it if it's before
+*> the restart point, then validate and calculate.
+PROCESS-ONE-RECORD.
+    PERFORM OBTAIN-INPUT-RECORD THRU END-OBTAIN-INPUT-RECORD.
+    IF END-OF-INPUT
+        GO TO END-PROCESS-ONE-RECORD
+    END-IF.
+
+    ADD 1 TO RECORD-COUNT.
+    IF BATCH-MODE-ON AND RECORD-COUNT IS NOT GREATER THAN RESTART-RECNO
+        ADD 1 TO SKIPPED-COUNT
+        GO TO END-PROCESS-ONE-RECORD
+    END-IF.
+
+    PERFORM VALIDATE-AND-CALCULATE THRU END-VALIDATE-AND-CALCULATE.
+    PERFORM CHECKPOINT-IF-DUE THRU END-CHECKPOINT-IF-DUE.
+END-PROCESS-ONE-RECORD. EXIT.
+
+*> Read the next IN-CARD, from the batch deck if one was opened,
+*> otherwise fall back to the original interactive ACCEPT. A zero
+*> IN-Z ends the run either way, the same as entering 0 at the
+*> interactive prompt, and is not counted as a processed record.
+OBTAIN-INPUT-RECORD.
+    IF BATCH-MODE-ON
+        READ INPUT-CARD-FILE INTO IN-CARD
+            AT END
+                SET END-OF-INPUT TO TRUE
+        END-READ
+        IF NOT END-OF-INPUT AND IN-Z IS EQUAL TO ZERO
+            SET END-OF-INPUT TO TRUE
+        END-IF
+    ELSE
+        WRITE OUT-LINE FROM INPUT-LINE AFTER ADVANCING 1 LINE
+        ACCEPT IN-Z
+        IF IN-Z IS EQUAL TO ZERO
+            SET END-OF-INPUT TO TRUE
+        ELSE
+            MOVE ZERO TO IN-DIFF
+        END-IF
+    END-IF.
+END-OBTAIN-INPUT-RECORD. EXIT.
+
+*> Validate IN-Z, pick the tolerance to use, and either call
+*> extfunction or report why we didn't. A tolerance given on the
+*> input record itself always wins; the run parameter only supplies
+*> a different run-wide default for records that didn't set one,
+*> same as the hardcoded DEFAULT-TOLERANCE it stands in for.
+VALIDATE-AND-CALCULATE.
+    IF IN-DIFF IS EQUAL TO ZERO
+        IF RUN-TOLERANCE IS NOT EQUAL TO ZERO
+            MOVE RUN-TOLERANCE TO IN-DIFF
         ELSE
-          MOVE IN-Z TO OT-Z
-          WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+            MOVE DEFAULT-TOLERANCE TO IN-DIFF
         END-IF
-      *> If valid number, perform approximation
-      ELSE
-        CALL "extfunction" USING IN-Z, IN-DIFF
-      END-IF
-    END-PERFORM.
-END-READLINE.
-  PERFORM READLINE THRU END-READLINE.
+    END-IF.
+
+    IF IN-Z IS GREATER THAN ZERO
+        IF IN-Z IS GREATER THAN MAX-SAFE-Z
+            MOVE IN-Z TO OTR-Z
+            PERFORM WRITE-RANGE-ERROR THRU END-WRITE-RANGE-ERROR
+        ELSE
+            PERFORM CALL-EXTFUNCTION THRU END-CALL-EXTFUNCTION
+            PERFORM WRITE-RESULT THRU END-WRITE-RESULT
+        END-IF
+    ELSE
+        IF IMAGINARY-MODE-ON
+            IF (IN-Z * -1) IS GREATER THAN MAX-SAFE-Z
+                MOVE IN-Z TO OTR-Z
+                PERFORM WRITE-RANGE-ERROR THRU END-WRITE-RANGE-ERROR
+            ELSE
+                PERFORM CALL-EXTFUNCTION-IMAGINARY
+                    THRU END-CALL-EXTFUNCTION-IMAGINARY
+                PERFORM WRITE-IMAGINARY-RESULT
+                    THRU END-WRITE-IMAGINARY-RESULT
+            END-IF
+        ELSE
+            MOVE IN-Z TO OT-Z
+            PERFORM WRITE-INPUT-ERROR THRU END-WRITE-INPUT-ERROR
+        END-IF
+    END-IF.
+END-VALIDATE-AND-CALCULATE. EXIT.
+
+*> Approximate the square root of a positive IN-Z via extfunction.
+CALL-EXTFUNCTION.
+    MOVE IN-Z TO EXTF-Z.
+    MOVE IN-DIFF TO EXTF-DIFF.
+    CALL "extfunction" USING EXTF-LINKAGE.
+    ADD EXTF-K TO ITERATION-TOTAL.
+END-CALL-EXTFUNCTION. EXIT.
+
+*> Same, but for the magnitude of a negative IN-Z (imaginary mode).
+CALL-EXTFUNCTION-IMAGINARY.
+    COMPUTE EXTF-Z = IN-Z * -1.
+    MOVE IN-DIFF TO EXTF-DIFF.
+    CALL "extfunction" USING EXTF-LINKAGE.
+    ADD EXTF-K TO ITERATION-TOTAL.
+END-CALL-EXTFUNCTION-IMAGINARY. EXIT.
+
+*> Report the extfunction result: either an abort message, or the
+*> answer plus the iteration detail line.
+WRITE-RESULT.
+    IF EXTF-ABORTED
+        MOVE IN-Z TO OUTP-Z
+        PERFORM WRITE-ABORT THRU END-WRITE-ABORT
+    ELSE
+        MOVE IN-Z TO OUT-Z
+        MOVE EXTF-Y TO OUT-Y
+        MOVE EXTF-K TO OUT-ITER
+        MOVE EXTF-FINAL-DIFF TO OUT-ACH-DIFF
+        WRITE OUT-LINE FROM PRINT-LINE AFTER ADVANCING 1 LINE
+        WRITE OUT-LINE FROM ITER-LINE AFTER ADVANCING 1 LINE
+        MOVE PRINT-LINE TO RPT-LINE
+        WRITE RPT-LINE
+        MOVE ITER-LINE TO RPT-LINE
+        WRITE RPT-LINE
+        IF CSV-MODE-ON
+            MOVE IN-Z TO CSV-Z
+            MOVE ',' TO CSV-SEP-1
+            MOVE EXTF-Y TO CSV-Y
+            MOVE SPACES TO CSV-FILL-1
+            WRITE CSV-LINE
+        END-IF
+        ADD 1 TO SUCCESS-COUNT
+    END-IF.
+END-WRITE-RESULT. EXIT.
+
+*> Report a negative IN-Z as an imaginary result.
+WRITE-IMAGINARY-RESULT.
+    IF EXTF-ABORTED
+        MOVE IN-Z TO OUTP-Z
+        PERFORM WRITE-ABORT THRU END-WRITE-ABORT
+    ELSE
+        MOVE IN-Z TO OUT-NEG-Z
+        MOVE EXTF-Y TO OUT-IMAG-Y
+        WRITE OUT-LINE FROM IMAG-LINE AFTER ADVANCING 1 LINE
+        MOVE IMAG-LINE TO RPT-LINE
+        WRITE RPT-LINE
+        IF CSV-MODE-ON
+            MOVE IN-Z TO CSV-Z
+            MOVE ',' TO CSV-SEP-1
+            MOVE EXTF-Y TO CSV-Y
+            MOVE SPACES TO CSV-FILL-1
+            WRITE CSV-LINE
+        END-IF
+        ADD 1 TO SUCCESS-COUNT
+    END-IF.
+END-WRITE-IMAGINARY-RESULT. EXIT.
+
+*> Non-positive, non-zero, non-imaginary-mode input: the original
+*> rejection message.
+WRITE-INPUT-ERROR.
+    WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE.
+    MOVE ERROR-MESS TO RPT-LINE.  WRITE RPT-LINE.
+    ADD 1 TO ERROR-COUNT.
+END-WRITE-INPUT-ERROR. EXIT.
+
+*> IN-Z (or its magnitude, in imaginary mode) is too large for the
+*> working storage extfunction iterates in.
+WRITE-RANGE-ERROR.
+    WRITE OUT-LINE FROM RANGE-MESS AFTER ADVANCING 1 LINE.
+    MOVE RANGE-MESS TO RPT-LINE.  WRITE RPT-LINE.
+    ADD 1 TO RANGE-COUNT.
+END-WRITE-RANGE-ERROR. EXIT.
+
+*> extfunction gave up after too many iterations.
+WRITE-ABORT.
+    WRITE OUT-LINE FROM ABORT-MESS AFTER ADVANCING 1 LINE.
+    MOVE ABORT-MESS TO RPT-LINE.  WRITE RPT-LINE.
+    ADD 1 TO ABORT-COUNT.
+END-WRITE-ABORT. EXIT.
+
+*> Periodically snapshot how far the batch deck has progressed, so an
+*> overnight run that abends doesn't have to restart from record one.
+CHECKPOINT-IF-DUE.
+    IF BATCH-MODE-ON
+        ADD 1 TO CHECKPOINT-DUE-COUNT
+        IF CHECKPOINT-DUE-COUNT IS GREATER THAN OR EQUAL TO
+                CHECKPOINT-INTERVAL
+            PERFORM WRITE-CONTROL-FILE THRU END-WRITE-CONTROL-FILE
+            MOVE RECORD-COUNT TO MESS-CHECKPOINT-RECNO
+            WRITE OUT-LINE FROM CHECKPOINT-MESS AFTER ADVANCING 1 LINE
+            MOVE CHECKPOINT-MESS TO RPT-LINE
+            WRITE RPT-LINE
+            MOVE ZERO TO CHECKPOINT-DUE-COUNT
+        END-IF
+    END-IF.
+END-CHECKPOINT-IF-DUE. EXIT.
+
+*> Print the run summary trailer, append this run's statistics
+*> record, checkpoint one last time, and close everything down.
+TERMINATE-RUN.
+    MOVE RECORD-COUNT TO SUM-RECORDS.
+    MOVE SUCCESS-COUNT TO SUM-SUCCESS.
+    MOVE ERROR-COUNT TO SUM-ERRORS.
+    MOVE RANGE-COUNT TO SUM-RANGE.
+    MOVE ABORT-COUNT TO SUM-ABORTS.
+    MOVE SKIPPED-COUNT TO SUM-SKIPPED.
+    WRITE OUT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1 LINE.
+    MOVE SUMMARY-LINE TO RPT-LINE.  WRITE RPT-LINE.
+
+    PERFORM WRITE-CONTROL-FILE THRU END-WRITE-CONTROL-FILE.
+    PERFORM WRITE-STATISTICS THRU END-WRITE-STATISTICS.
+
+    IF BATCH-MODE-ON
+        CLOSE INPUT-CARD-FILE
+    END-IF.
+    CLOSE REPORT-FILE.
+    IF CSV-MODE-ON
+        CLOSE CSV-FILE
+    END-IF.
+    CLOSE STANDARD-OUTPUT.
+END-TERMINATE-RUN. EXIT.
+
+*> Append this run's summary to the historical statistics file so
+*> convergence health can be tracked run over run.
+WRITE-STATISTICS.
+    IF (SUCCESS-COUNT + ABORT-COUNT) IS GREATER THAN ZERO
+        COMPUTE AVERAGE-ITERATIONS ROUNDED =
+            ITERATION-TOTAL / (SUCCESS-COUNT + ABORT-COUNT)
+    ELSE
+        MOVE ZERO TO AVERAGE-ITERATIONS
+    END-IF.
+
+    OPEN EXTEND STATISTICS-FILE.
+    IF STATISTICS-FILE-STATUS IS EQUAL TO '35'
+        OPEN OUTPUT STATISTICS-FILE
+    END-IF.
+
+    INITIALIZE STAT-REC.
+    MOVE RUN-DATE TO STAT-DATE.
+    MOVE RUN-SEQ-NO TO STAT-RUN-SEQ-NO.
+    MOVE RECORD-COUNT TO STAT-RECORD-COUNT.
+    MOVE ABORT-COUNT TO STAT-ABORT-COUNT.
+    MOVE AVERAGE-ITERATIONS TO STAT-AVG-ITER.
+    WRITE STAT-REC.
+    CLOSE STATISTICS-FILE.
+END-WRITE-STATISTICS. EXIT.
