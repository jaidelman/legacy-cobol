@@ -0,0 +1,21 @@
+    *> EXTFLINK.cpy
+    *> Shared LINKAGE record passed on every CALL "extfunction".
+    *> Carries the value being rooted, the convergence target, the
+    *> scratch fields the Newton's-method iteration works in, and the
+    *> results (answer, iterations taken, diff actually achieved,
+    *> abort flag) handed back to the caller.
+    *>
+    *> 2026-08-09 JA  Added to replace SQRT's flat 77-level scratch
+    *>                vars with a record shared between SQRT and
+    *>                extfunction.
+    01 EXTF-LINKAGE.
+       02 EXTF-Z          PICTURE 9(11)V9(6).
+       02 EXTF-DIFF       PICTURE V9(5).
+       02 EXTF-X          PICTURE 9(11)V9(6).
+       02 EXTF-Y          PICTURE 9(11)V9(6).
+       02 EXTF-TEMP       PICTURE 9(11)V9(6).
+       02 EXTF-K          PICTURE S9(5).
+       02 EXTF-FINAL-DIFF PICTURE 9(11)V9(9).
+       02 EXTF-ABORT-SW   PICTURE X(01).
+          88 EXTF-ABORTED     VALUE 'Y'.
+          88 EXTF-NOT-ABORTED VALUE 'N'.
