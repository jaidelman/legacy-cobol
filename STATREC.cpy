@@ -0,0 +1,16 @@
+    *> STATREC.cpy
+    *> One record per SQRT run in the historical statistics file,
+    *> shared between SQRT (writer) and SQRTTRND (reader).
+    *>
+    *> 2026-08-09 JA  Added for cross-run convergence trend reporting.
+    01 STAT-REC.
+       02 STAT-DATE          PICTURE X(08).
+       02 STAT-FILL-1        PICTURE X(01).
+       02 STAT-RUN-SEQ-NO    PICTURE 9(06).
+       02 STAT-FILL-2        PICTURE X(01).
+       02 STAT-RECORD-COUNT  PICTURE 9(07).
+       02 STAT-FILL-3        PICTURE X(01).
+       02 STAT-ABORT-COUNT   PICTURE 9(07).
+       02 STAT-FILL-4        PICTURE X(01).
+       02 STAT-AVG-ITER      PICTURE 9(04)V9(02).
+       02 STAT-FILL-5        PICTURE X(42).
