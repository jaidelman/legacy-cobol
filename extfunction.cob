@@ -0,0 +1,63 @@
+*> extfunction.cob
+*> Joshua Aidelman
+*> 1000139
+*> jaidelma@uoguelph.ca
+*>
+*> Newton's-method square root approximation, called once per input
+*> value from SQRT (sqrtbabyex.cob). Works entirely off the shared
+*> EXTF-LINKAGE record so the caller can see how many iterations it
+*> took and how close the final answer came to the requested
+*> tolerance, not just the bare answer.
+*>
+*> 2026-08-09 JA  Switched to the EXTF-LINKAGE copybook in place of
+*>                the old IN-Z, IN-DIFF parameter pair so iteration
+*>                count and final diff can be reported back to SQRT.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. extfunction.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+*> Newton's-method scratch and tuning
+77 DIFF-RAW       PICTURE S9(11)V9(9).
+77 MAX-ITERATIONS PICTURE 9(4) VALUE 50.
+
+LINKAGE SECTION.
+COPY "EXTFLINK.cpy".
+
+PROCEDURE DIVISION USING EXTF-LINKAGE.
+MAINLINE.
+    MOVE 'N' TO EXTF-ABORT-SW.
+    MOVE ZERO TO EXTF-FINAL-DIFF.
+    IF EXTF-Z IS EQUAL TO ZERO
+        MOVE ZERO TO EXTF-Y
+        MOVE 1 TO EXTF-K
+        GOBACK
+    END-IF.
+
+    MOVE EXTF-Z TO EXTF-X.
+    MOVE 1 TO EXTF-K.
+    PERFORM NEWTON-ITERATE THRU END-NEWTON-ITERATE
+        WITH TEST AFTER
+        UNTIL EXTF-FINAL-DIFF IS LESS THAN EXTF-DIFF
+           OR EXTF-K IS GREATER THAN MAX-ITERATIONS.
+
+    IF EXTF-K IS GREATER THAN MAX-ITERATIONS
+        MOVE 'Y' TO EXTF-ABORT-SW
+    END-IF.
+    MOVE EXTF-X TO EXTF-Y.
+    GOBACK.
+
+*> One Newton's-method refinement: Y = (X + Z/X) / 2
+NEWTON-ITERATE.
+    COMPUTE EXTF-TEMP = EXTF-Z / EXTF-X.
+    COMPUTE EXTF-Y = (EXTF-X + EXTF-TEMP) / 2.
+    COMPUTE DIFF-RAW = EXTF-Y - EXTF-X.
+    IF DIFF-RAW IS LESS THAN ZERO
+        COMPUTE DIFF-RAW = DIFF-RAW * -1
+    END-IF.
+    MOVE DIFF-RAW TO EXTF-FINAL-DIFF.
+    MOVE EXTF-Y TO EXTF-X.
+    ADD 1 TO EXTF-K.
+END-NEWTON-ITERATE. EXIT.
