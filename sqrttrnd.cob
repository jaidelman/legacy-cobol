@@ -0,0 +1,128 @@
+*> sqrttrnd.cob
+*> Joshua Aidelman
+*> 1000139
+*> jaidelma@uoguelph.ca
+*>
+*> Companion report for SQRT (sqrtbabyex.cob): reads the historical
+*> run statistics file SQRT appends to and prints a trend table, so
+*> we can see whether extfunction's iteration counts or abort rate
+*> are creeping up over a run of days rather than looking at one
+*> run at a time.
+*>
+*> 2026-08-09 JA  Added alongside SQRT's historical statistics file.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SQRTTRND.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+    SELECT STATISTICS-FILE ASSIGN TO DYNAMIC STATISTICS-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS STATISTICS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD STANDARD-OUTPUT.
+    01 OUT-LINE PICTURE X(80).
+
+FD STATISTICS-FILE.
+    COPY "STATREC.cpy".
+
+WORKING-STORAGE SECTION.
+
+01 STATISTICS-FILENAME     PICTURE X(100) VALUE 'SQRTSTAT.DAT'.
+01 DEFAULT-STATS-FILENAME  PICTURE X(100) VALUE SPACES.
+01 STATISTICS-FILE-STATUS  PICTURE X(02) VALUE SPACES.
+01 END-OF-FILE-SW          PICTURE X(01) VALUE 'N'.
+   88 END-OF-FILE VALUE 'Y'.
+01 STATISTICS-FILE-OPEN-SW PICTURE X(01) VALUE 'N'.
+   88 STATISTICS-FILE-IS-OPEN VALUE 'Y'.
+01 RUN-TOTAL-COUNT         PICTURE 9(05) VALUE ZERO.
+
+*> Header
+01 TITLE-LINE.
+   02 FILLER PICTURE X(9) VALUE SPACES.
+   02 FILLER PICTURE X(30) VALUE 'SQRT CONVERGENCE TREND REPORT'.
+
+01 COLUMN-LINE.
+   02 FILLER PICTURE X(43)
+      VALUE 'RUN DATE  RUN#   RECORDS   ABORTS  AVG ITER'.
+   02 FILLER PICTURE X(37) VALUE SPACES.
+
+01 UNDER-LINE.
+   02 FILLER PICTURE X(43) VALUE
+      '-------------------------------------------'.
+   02 FILLER PICTURE X(37) VALUE SPACES.
+
+01 TREND-LINE.
+   02 TRND-DATE      PICTURE X(08).
+   02 FILLER         PICTURE X(02) VALUE SPACES.
+   02 TRND-RUN-SEQ   PICTURE Z(5)9.
+   02 FILLER         PICTURE X(03) VALUE SPACES.
+   02 TRND-RECORDS   PICTURE Z(6)9.
+   02 FILLER         PICTURE X(03) VALUE SPACES.
+   02 TRND-ABORTS    PICTURE Z(6)9.
+   02 FILLER         PICTURE X(03) VALUE SPACES.
+   02 TRND-AVG-ITER  PICTURE ZZZ9.99.
+   02 FILLER         PICTURE X(34) VALUE SPACES.
+
+01 NO-DATA-LINE.
+   02 FILLER PICTURE X(26) VALUE 'No statistics on file yet.'.
+   02 FILLER PICTURE X(54) VALUE SPACES.
+
+PROCEDURE DIVISION.
+    PERFORM INITIALIZE-RUN THRU END-INITIALIZE-RUN.
+    PERFORM PRINT-TREND THRU END-PRINT-TREND.
+    PERFORM TERMINATE-RUN THRU END-TERMINATE-RUN.
+    STOP RUN.
+
+INITIALIZE-RUN.
+    MOVE STATISTICS-FILENAME TO DEFAULT-STATS-FILENAME.
+    ACCEPT STATISTICS-FILENAME FROM ENVIRONMENT "SQRT-STATS-FILE"
+        ON EXCEPTION
+            MOVE DEFAULT-STATS-FILENAME TO STATISTICS-FILENAME
+    END-ACCEPT.
+    OPEN OUTPUT STANDARD-OUTPUT.
+    WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
+    OPEN INPUT STATISTICS-FILE.
+    IF STATISTICS-FILE-STATUS IS NOT EQUAL TO '00'
+        SET END-OF-FILE TO TRUE
+    ELSE
+        SET STATISTICS-FILE-IS-OPEN TO TRUE
+    END-IF.
+END-INITIALIZE-RUN. EXIT.
+
+PRINT-TREND.
+    IF END-OF-FILE
+        WRITE OUT-LINE FROM NO-DATA-LINE AFTER ADVANCING 1 LINE
+        GO TO END-PRINT-TREND
+    END-IF.
+    WRITE OUT-LINE FROM COLUMN-LINE AFTER ADVANCING 1 LINE.
+    WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+    PERFORM PRINT-ONE-STAT-RECORD THRU END-PRINT-ONE-STAT-RECORD
+        UNTIL END-OF-FILE.
+END-PRINT-TREND. EXIT.
+
+PRINT-ONE-STAT-RECORD.
+    READ STATISTICS-FILE
+        AT END
+            SET END-OF-FILE TO TRUE
+        NOT AT END
+            MOVE STAT-DATE TO TRND-DATE
+            MOVE STAT-RUN-SEQ-NO TO TRND-RUN-SEQ
+            MOVE STAT-RECORD-COUNT TO TRND-RECORDS
+            MOVE STAT-ABORT-COUNT TO TRND-ABORTS
+            MOVE STAT-AVG-ITER TO TRND-AVG-ITER
+            WRITE OUT-LINE FROM TREND-LINE AFTER ADVANCING 1 LINE
+            ADD 1 TO RUN-TOTAL-COUNT
+    END-READ.
+END-PRINT-ONE-STAT-RECORD. EXIT.
+
+TERMINATE-RUN.
+    IF STATISTICS-FILE-IS-OPEN
+        CLOSE STATISTICS-FILE
+    END-IF.
+    CLOSE STANDARD-OUTPUT.
+END-TERMINATE-RUN. EXIT.
